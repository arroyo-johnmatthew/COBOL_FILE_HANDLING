@@ -0,0 +1,173 @@
+      *================================================================
+      * SIS-EXPORT
+      *   READS THE ACCUMULATED REGICARD.TXT ROSTER AND WRITES ONE
+      *   DELIMITED RECORD PER STUDENT ENROLLMENT TRANSACTION FOR
+      *   PICKUP BY THE CAMPUS STUDENT INFORMATION SYSTEM (SIS).
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIS-Export.
+       AUTHOR. REGISTRAR-SYSTEMS-UNIT.
+       INSTALLATION. CAMPUS-REGISTRAR-OFFICE.
+       DATE-WRITTEN. 07-31-2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   DATE       BY   DESCRIPTION
+      *   ---------- ---- --------------------------------------------
+      *   07-31-2026 JRA  FIRST VERSION -- REBUILDS ONE ENROLLMENT
+      *                   TRANSACTION PER CONTROL NUMBER AND WRITES A
+      *                   COMMA-DELIMITED INTERFACE FILE FOR SIS.
+      *   08-09-2026 JRA  GROUP DETAIL LINES BY CONTROL NUMBER AND
+      *                   STUDENT ID TOGETHER, MATCHING REGIREC.CPY'S
+      *                   OWN DEFINITION OF ONE TRANSACTION, SO TWO
+      *                   STUDENTS' ROWS CAN NO LONGER MERGE.
+      *   08-09-2026 JRA  NOTED THAT 2200-FLUSH-PENDING-ROW'S STUDENT ID
+      *                   FIELD RELIES ON THE ID BEING FREE OF EMBEDDED
+      *                   SPACES; MAIN.CBL NOW REJECTS THOSE AT ENTRY.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *ROSTER OF EVERY SELECTION MADE, ONE LINE PER SELECTION
+           SELECT Regi-Form ASSIGN TO "regicard.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Sx-Regi-Status.
+      *DELIMITED INTERFACE FILE PICKED UP BY THE SIS NIGHTLY JOB
+           SELECT Sis-Interface-File ASSIGN TO "sisexp.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Sx-Sis-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Regi-Form.
+           COPY REGIREC.
+       FD  Sis-Interface-File.
+       01  Sis-Line                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Sx-Regi-Status               PIC X(02) VALUE SPACES.
+       01  Sx-Sis-Status                PIC X(02) VALUE SPACES.
+       01  Sx-Eof-Sw                    PIC X VALUE 'N'.
+           88  Sx-Eof                       VALUE 'Y'.
+       01  Sx-Row-Open-Sw                PIC X VALUE 'N'.
+           88  Sx-Row-Open                    VALUE 'Y'.
+       01  Sx-Record-Count               PIC 9(06) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * ONE PENDING SIS ROW, ACCUMULATED ACROSS THE 4 DETAIL LINES
+      * THAT SHARE A CONTROL NUMBER (COURSE / SECTION / SEMESTER /
+      * QUALIFIED-OR-NOT), THEN FLUSHED WHEN THE CONTROL NUMBER
+      * CHANGES OR THE ROSTER RUNS OUT.
+      *----------------------------------------------------------------
+       01  Sx-Pending-Row.
+           05  Sx-Pending-Ctl            PIC 9(14).
+           05  Sx-Pending-Student-Id     PIC X(10).
+           05  Sx-Pending-Course-Code    PIC X(10).
+           05  Sx-Pending-Section-Code   PIC X(10).
+           05  Sx-Pending-Semester       PIC X(10).
+           05  Sx-Pending-Status         PIC X(10).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-BUILD-INTERFACE-FILE THRU 2000-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           STOP RUN.
+
+      *================================================================
+      * 1000-INITIALIZE -- OPEN THE FILES AND WRITE THE HEADER ROW
+      *================================================================
+       1000-INITIALIZE.
+           OPEN INPUT Regi-Form
+           IF Sx-Regi-Status = "35"
+               MOVE 'Y' TO Sx-Eof-Sw
+           END-IF
+           OPEN OUTPUT Sis-Interface-File
+           MOVE "STUDENT_ID,COURSE_CODE,SECTION,SEMESTER,STATUS"
+               TO Sis-Line
+           WRITE Sis-Line.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-BUILD-INTERFACE-FILE -- READ THE ROSTER AND EMIT ONE
+      *   DELIMITED ROW PER ENROLLMENT TRANSACTION
+      *================================================================
+       2000-BUILD-INTERFACE-FILE.
+           PERFORM WITH TEST AFTER UNTIL Sx-Eof
+               READ Regi-Form
+                   AT END
+                       MOVE 'Y' TO Sx-Eof-Sw
+                       IF Sx-Row-Open
+                           PERFORM 2200-FLUSH-PENDING-ROW
+                               THRU 2200-EXIT
+                       END-IF
+                   NOT AT END
+                       PERFORM 2100-ACCUMULATE-DETAIL-LINE
+                           THRU 2100-EXIT
+               END-READ
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+       2100-ACCUMULATE-DETAIL-LINE.
+           IF Sx-Row-Open
+              AND (Regi-Control-No NOT = Sx-Pending-Ctl
+                   OR Regi-Student-Id NOT = Sx-Pending-Student-Id)
+               PERFORM 2200-FLUSH-PENDING-ROW THRU 2200-EXIT
+           END-IF
+           IF NOT Sx-Row-Open
+               MOVE Regi-Control-No TO Sx-Pending-Ctl
+               MOVE Regi-Student-Id TO Sx-Pending-Student-Id
+               MOVE SPACES TO Sx-Pending-Course-Code
+               MOVE SPACES TO Sx-Pending-Section-Code
+               MOVE SPACES TO Sx-Pending-Semester
+               MOVE SPACES TO Sx-Pending-Status
+               MOVE 'Y' TO Sx-Row-Open-Sw
+           END-IF
+           EVALUATE TRUE
+               WHEN Regi-Type-Course
+                   MOVE Regi-Code TO Sx-Pending-Course-Code
+               WHEN Regi-Type-Section OR Regi-Type-Waitlist
+                   MOVE Regi-Code TO Sx-Pending-Section-Code
+               WHEN Regi-Type-Semester
+                   MOVE Regi-Code TO Sx-Pending-Semester
+               WHEN Regi-Type-Qualified
+                   MOVE "QUALIFIED" TO Sx-Pending-Status
+               WHEN Regi-Type-Notqualify
+                   MOVE "NOTQUALIFY" TO Sx-Pending-Status
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+
+      *DELIMITED BY SPACE TRIMS TRAILING PADDING ONLY -- SAFE BECAUSE
+      *MAIN.CBL NOW REJECTS A STUDENT ID CONTAINING AN EMBEDDED SPACE.
+       2200-FLUSH-PENDING-ROW.
+           MOVE SPACES TO Sis-Line
+           STRING Sx-Pending-Student-Id  DELIMITED BY SPACE
+                  ","                    DELIMITED BY SIZE
+                  Sx-Pending-Course-Code DELIMITED BY SPACE
+                  ","                    DELIMITED BY SIZE
+                  Sx-Pending-Section-Code DELIMITED BY SPACE
+                  ","                    DELIMITED BY SIZE
+                  Sx-Pending-Semester    DELIMITED BY SPACE
+                  ","                    DELIMITED BY SIZE
+                  Sx-Pending-Status      DELIMITED BY SPACE
+               INTO Sis-Line
+           WRITE Sis-Line
+           ADD 1 TO Sx-Record-Count
+           MOVE 'N' TO Sx-Row-Open-Sw.
+       2200-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9999-TERMINATE -- CLOSE THE FILES AND STOP THE RUN
+      *================================================================
+       9999-TERMINATE.
+           IF Sx-Regi-Status NOT = "35"
+               CLOSE Regi-Form
+           END-IF
+           CLOSE Sis-Interface-File
+           STOP RUN.
+       9999-EXIT.
+           EXIT.
