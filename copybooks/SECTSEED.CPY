@@ -0,0 +1,44 @@
+      *================================================================
+      * SECTSEED.CPY -- SEED VALUES FOR THE SECTION-CAPACITY FILE
+      *   USED TO CREATE THE FILE THE FIRST TIME IT IS OPENED AND BY
+      *   THE ENROLLMENT SUMMARY REPORT TO LIST EVERY SECTION, EVEN
+      *   ONES WITH ZERO ENROLLEES.  "R" = REGULAR 4TH YEAR SECTION,
+      *   "L" = LADDERIZED 4TH YEAR SECTION -- KEPT SEPARATE SO THE
+      *   TWO NO LONGER SHARE ONE HEADCOUNT.
+      *================================================================
+       01  SECT-SEED-DATA.
+           05  FILLER PIC X(10) VALUE "1-1".
+           05  FILLER PIC X(20) VALUE "Year 1 - Section 1".
+           05  FILLER PIC 9(03) VALUE 040.
+           05  FILLER PIC X(10) VALUE "2-1".
+           05  FILLER PIC X(20) VALUE "Year 2 - Section 1".
+           05  FILLER PIC 9(03) VALUE 040.
+           05  FILLER PIC X(10) VALUE "3-1".
+           05  FILLER PIC X(20) VALUE "Year 3 - Section 1".
+           05  FILLER PIC 9(03) VALUE 040.
+           05  FILLER PIC X(10) VALUE "4-1R".
+           05  FILLER PIC X(20) VALUE "Year 4 - Section 1".
+           05  FILLER PIC 9(03) VALUE 040.
+           05  FILLER PIC X(10) VALUE "1-2".
+           05  FILLER PIC X(20) VALUE "Year 1 - Section 2".
+           05  FILLER PIC 9(03) VALUE 040.
+           05  FILLER PIC X(10) VALUE "2-2".
+           05  FILLER PIC X(20) VALUE "Year 2 - Section 2".
+           05  FILLER PIC 9(03) VALUE 040.
+           05  FILLER PIC X(10) VALUE "3-2".
+           05  FILLER PIC X(20) VALUE "Year 3 - Section 2".
+           05  FILLER PIC 9(03) VALUE 040.
+           05  FILLER PIC X(10) VALUE "4-2R".
+           05  FILLER PIC X(20) VALUE "Year 4 - Section 2".
+           05  FILLER PIC 9(03) VALUE 040.
+           05  FILLER PIC X(10) VALUE "4-1L".
+           05  FILLER PIC X(20) VALUE "Yr 4 Ladderized Sec1".
+           05  FILLER PIC 9(03) VALUE 030.
+           05  FILLER PIC X(10) VALUE "4-2L".
+           05  FILLER PIC X(20) VALUE "Yr 4 Ladderized Sec2".
+           05  FILLER PIC 9(03) VALUE 030.
+       01  SECTION-SEED-TABLE REDEFINES SECT-SEED-DATA.
+           05  SEED-ENTRY OCCURS 10 TIMES INDEXED BY SEED-IDX.
+               10  SEED-SECTION-CODE   PIC X(10).
+               10  SEED-SECTION-LABEL  PIC X(20).
+               10  SEED-MAX-SEATS      PIC 9(03).
