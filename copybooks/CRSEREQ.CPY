@@ -0,0 +1,47 @@
+      *================================================================
+      * CRSEREQ.CPY -- COURSE CODE / NAME / MINIMUM-GRADE TABLE
+      *   STATIC LOOKUP TABLE LOADED BY VALUE CLAUSE AT COMPILE TIME.
+      *   ENTRIES MUST STAY IN ASCENDING CR-COURSE-CODE ORDER SO
+      *   SEARCH ALL CAN BINARY-SEARCH THE TABLE.
+      *================================================================
+       01  CR-TABLE-DATA.
+           05  FILLER PIC X(02) VALUE "01".
+           05  FILLER PIC X(20) VALUE "BSIT".
+           05  FILLER PIC 9(03) VALUE 075.
+           05  FILLER PIC X(02) VALUE "02".
+           05  FILLER PIC X(20) VALUE "BSOA".
+           05  FILLER PIC 9(03) VALUE 075.
+           05  FILLER PIC X(02) VALUE "03".
+           05  FILLER PIC X(20) VALUE "BSBA-MM".
+           05  FILLER PIC 9(03) VALUE 075.
+           05  FILLER PIC X(02) VALUE "04".
+           05  FILLER PIC X(20) VALUE "BSBA-HRM".
+           05  FILLER PIC 9(03) VALUE 075.
+           05  FILLER PIC X(02) VALUE "05".
+           05  FILLER PIC X(20) VALUE "BSED-English".
+           05  FILLER PIC 9(03) VALUE 078.
+           05  FILLER PIC X(02) VALUE "06".
+           05  FILLER PIC X(20) VALUE "BSED-Math".
+           05  FILLER PIC 9(03) VALUE 080.
+           05  FILLER PIC X(02) VALUE "07".
+           05  FILLER PIC X(20) VALUE "BSME".
+           05  FILLER PIC 9(03) VALUE 085.
+           05  FILLER PIC X(02) VALUE "08".
+           05  FILLER PIC X(20) VALUE "BSECE".
+           05  FILLER PIC 9(03) VALUE 085.
+           05  FILLER PIC X(02) VALUE "09".
+           05  FILLER PIC X(20) VALUE "BSPsych".
+           05  FILLER PIC 9(03) VALUE 078.
+           05  FILLER PIC X(02) VALUE "10".
+           05  FILLER PIC X(20) VALUE "DIT".
+           05  FILLER PIC 9(03) VALUE 070.
+           05  FILLER PIC X(02) VALUE "11".
+           05  FILLER PIC X(20) VALUE "DOMT".
+           05  FILLER PIC 9(03) VALUE 070.
+       01  COURSE-REQUIREMENTS-TABLE REDEFINES CR-TABLE-DATA.
+           05  CR-ENTRY OCCURS 11 TIMES
+                   ASCENDING KEY IS CR-COURSE-CODE
+                   INDEXED BY CR-IDX.
+               10  CR-COURSE-CODE      PIC X(02).
+               10  CR-COURSE-NAME      PIC X(20).
+               10  CR-MIN-GRADE        PIC 9(03).
