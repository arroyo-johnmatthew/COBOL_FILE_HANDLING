@@ -0,0 +1,7 @@
+      *================================================================
+      * STUMAST.CPY -- STUDENT MASTER RECORD LAYOUT
+      *   ONE ROW PER STUDENT, KEYED BY STUDENT ID.
+      *================================================================
+       01  STUDENT-MASTER-RECORD.
+           05  SM-STUDENT-ID           PIC X(10).
+           05  SM-STUDENT-NAME         PIC X(30).
