@@ -0,0 +1,10 @@
+      *================================================================
+      * SECTCAP.CPY -- SECTION SEAT CAPACITY RECORD LAYOUT
+      *   ONE ROW PER YEAR-AND-SECTION CODE, KEYED BY SECTION CODE.
+      *================================================================
+       01  SECTION-CAPACITY-RECORD.
+           05  SC-SECTION-CODE         PIC X(10).
+           05  SC-SECTION-LABEL        PIC X(20).
+           05  SC-MAX-SEATS            PIC 9(03).
+           05  SC-SEATS-TAKEN          PIC 9(03).
+           05  SC-WAITLIST-COUNT       PIC 9(03).
