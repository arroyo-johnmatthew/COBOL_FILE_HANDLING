@@ -0,0 +1,23 @@
+      *================================================================
+      * REGIREC.CPY -- REGISTRATION ROSTER DETAIL RECORD LAYOUT
+      *   ONE LINE IS WRITTEN PER STUDENT SELECTION.  DETAIL LINES
+      *   THAT SHARE THE SAME CONTROL NUMBER AND STUDENT ID MAKE UP
+      *   ONE STUDENT'S COMPLETE ENROLLMENT TRANSACTION.  THE CONTROL
+      *   NUMBER IS THE FULL YYYYMMDDHHMMSS TIMESTAMP OF THE COMMIT
+      *   (NOT JUST TIME-OF-DAY) SO TWO TRANSACTIONS ON DIFFERENT DAYS
+      *   CANNOT COLLIDE ON THE SAME NUMBER OVER A FULL SEMESTER'S
+      *   WORTH OF ACCUMULATED ROSTER LINES.
+      *================================================================
+       01  REGI-INFO.
+           05  REGI-CONTROL-NO         PIC 9(14).
+           05  REGI-STUDENT-ID         PIC X(10).
+           05  REGI-TIMESTAMP          PIC X(14).
+           05  REGI-TYPE               PIC X(10).
+               88  REGI-TYPE-COURSE        VALUE "COURSE".
+               88  REGI-TYPE-SECTION       VALUE "SECTION".
+               88  REGI-TYPE-SEMESTER      VALUE "SEMESTER".
+               88  REGI-TYPE-QUALIFIED     VALUE "QUALIFIED".
+               88  REGI-TYPE-NOTQUALIFY    VALUE "NOTQUALIFY".
+               88  REGI-TYPE-WAITLIST      VALUE "WAITLIST".
+           05  REGI-CODE               PIC X(10).
+           05  REGI-VALUE              PIC X(30).
