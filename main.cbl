@@ -1,42 +1,315 @@
+      *================================================================
+      * ONLINE-REGISTRATION
+      *   INTERACTIVE COURSE / SECTION / SEMESTER ENROLLMENT PROGRAM
+      *================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Online-Registration.
-
-      *SETTING UP THE FILE AND ITS LOCATION
+       AUTHOR. REGISTRAR-SYSTEMS-UNIT.
+       INSTALLATION. CAMPUS-REGISTRAR-OFFICE.
+       DATE-WRITTEN. 01-15-2024.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   DATE       BY   DESCRIPTION
+      *   ---------- ---- --------------------------------------------
+      *   07-24-2026 JRA  ADDED STUDENT-MASTER LOOKUP/CAPTURE SO EVERY
+      *                   ENROLLMENT LINE CAN BE TRACED TO A STUDENT.
+      *   07-25-2026 JRA  SWITCHED REGI-FORM TO A MULTI-FIELD RECORD
+      *                   OPENED IN EXTEND MODE SO REGICARD.TXT
+      *                   ACCUMULATES A FULL SEMESTER OF ROSTER LINES
+      *                   INSTEAD OF BEING TRUNCATED EVERY RUN.
+      *   07-28-2026 JRA  ADDED SECTION-CAPACITY CHECKING AND
+      *                   WAITLISTING TO THE YEAR-AND-SECTION MENU;
+      *                   GAVE THE TWO LADDERIZED SECTIONS THEIR OWN
+      *                   CODES SO THEY NO LONGER SHARE A HEADCOUNT
+      *                   WITH THE REGULAR 4TH YEAR SECTIONS.
+      *   07-29-2026 JRA  REPLACED THE FLAT 75-POINT GRADE CUTOFF
+      *                   WITH A PER-COURSE MINIMUM LOOKED UP FROM
+      *                   COURSE-REQUIREMENTS-TABLE.
+      *   07-30-2026 JRA  END-OF-RUN OUTPUT IS NOW A PRINTED
+      *                   CERTIFICATE OF REGISTRATION INSTEAD OF A
+      *                   RAW DISPLAY OF EVERY REGI-ITEM LINE.
+      *   08-03-2026 JRA  ADDED RANGE EDITING AND A RE-PROMPT LOOP TO
+      *                   THE PREVIOUS-GRADE INPUT (60-100 ONLY).
+      *   08-04-2026 JRA  ADDED A DUPLICATE-ENROLLMENT CHECK AGAINST
+      *                   THE ROSTER FILE BEFORE COMMITTING A NEW
+      *                   ENROLLMENT.
+      *   08-05-2026 JRA  COURSE/SECTION/SEMESTER CHOICES NOW LIVE IN
+      *                   A CHECKPOINT AREA FOR THE WHOLE RUN, SO
+      *                   BACKING OUT TO THE MAIN MENU NO LONGER
+      *                   THROWS AWAY EARLIER ANSWERS.
+      *   08-09-2026 JRA  REGICARD.TXT IS NOW CREATED ON FIRST USE
+      *                   INSTEAD OF FAILING SILENTLY; A PICKED SECTION
+      *                   NO LONGER CONSUMES A SEAT UNTIL THE ENROLLMENT
+      *                   ACTUALLY COMMITS; FIXED THE INVERTED INVALID
+      *                   KEY CHECK IN THE SEAT LOOKUP; THE CONTROL
+      *                   NUMBER NOW INCLUDES THE FULL DATE SO IT CANNOT
+      *                   COLLIDE ACROSS DAYS; AND THE CERTIFICATE FILE
+      *                   STATUS IS NOW CHECKED AFTER OPEN.
+      *   08-09-2026 JRA  CLARIFIED THAT THE ON-SCREEN CERTIFICATE IS
+      *                   ALWAYS SHOWN, NOT JUST WHEN THE FILE COPY
+      *                   FAILS; RAN PROGRAM TERMINATION THROUGH
+      *                   9999-EXIT INSTEAD OF JUMPING PAST IT; AND
+      *                   ADDED STATUS CHECKS AFTER THE ROSTER WRITES
+      *                   AND THE SEAT REWRITE SO A FAILED WRITE IS NO
+      *                   LONGER SILENT.
+      *   08-09-2026 JRA  RE-CHECK SEAT CAPACITY AT COMMIT TIME SO TWO
+      *                   STUDENTS RACING FOR THE LAST OPEN SEAT CANNOT
+      *                   BOTH GET IN; A STUDENT WHO LOSES THE RACE IS
+      *                   DROPPED TO THE WAITLIST INSTEAD.  STUDENT ID
+      *                   ENTRY NOW REJECTS EMBEDDED SPACES SO A ROSTER
+      *                   ID CANNOT BE TRUNCATED IN THE SIS EXPORT.
+      *================================================================
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *ASSIGNING THE FILE TO THE LOCATION
+      *ROSTER OF EVERY SELECTION MADE, ONE LINE PER SELECTION
            SELECT Regi-Form ASSIGN TO "regicard.txt"
-      *SETTING UP THE FILE ORGANIZATION
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Reg-Regi-Status.
+      *STUDENT MASTER, KEYED BY STUDENT ID
+           SELECT Student-Master-File ASSIGN TO "studmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-Student-Id
+               FILE STATUS IS Reg-Stumast-Status.
+      *SEAT COUNTS PER YEAR-AND-SECTION CODE
+           SELECT Section-Capacity-File ASSIGN TO "sectcap.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-Section-Code
+               FILE STATUS IS Reg-Sectcap-Status.
+      *PRINTED CERTIFICATE OF REGISTRATION
+           SELECT Cert-Form ASSIGN TO "certform.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Reg-Cert-Status.
 
        DATA DIVISION.
-       FILE SECTION.       
-      *SETTING UP THE FILE STRUCTURE
-       FD Regi-Form.
-      *DECLARING THE VARIABLES TO BE MANIPULATED BY THE USER
-       01 Regi-Info.
-           05 Regi-Item PIC X(50).
-
-      *DECLARING THE VARIABLES TO BE USED IN THE PROGRAM
+       FILE SECTION.
+       FD  Regi-Form.
+           COPY REGIREC.
+       FD  Student-Master-File.
+           COPY STUMAST.
+       FD  Section-Capacity-File.
+           COPY SECTCAP.
+       FD  Cert-Form.
+       01  Cert-Line                   PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 User-Choice PIC X(2).
-       01 User-Grade PIC 9(3).
-       01 EOF-Indicator PIC X VALUE 'N'.
+      *----------------------------------------------------------------
+      * MENU / SCREEN CONTROL FIELDS
+      *----------------------------------------------------------------
+       01  User-Choice                 PIC X(02).
+       01  User-Grade                  PIC 9(03).
+
+      *----------------------------------------------------------------
+      * FILE STATUS FIELDS
+      *----------------------------------------------------------------
+       01  Reg-Regi-Status             PIC X(02) VALUE SPACES.
+       01  Reg-Stumast-Status          PIC X(02) VALUE SPACES.
+       01  Reg-Sectcap-Status          PIC X(02) VALUE SPACES.
+       01  Reg-Cert-Status             PIC X(02) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * SWITCHES
+      *----------------------------------------------------------------
+       01  Reg-Grade-Valid-Sw          PIC X VALUE 'N'.
+           88  Reg-Grade-Valid             VALUE 'Y'.
+       01  Reg-Dup-Found-Sw            PIC X VALUE 'N'.
+           88  Reg-Duplicate-Found         VALUE 'Y'.
+       01  Reg-Committed-Sw            PIC X VALUE 'N'.
+           88  Reg-Enrollment-Committed     VALUE 'Y'.
+       01  Reg-Scan-Eof-Sw             PIC X VALUE 'N'.
+           88  Reg-Scan-Eof                 VALUE 'Y'.
+       01  Reg-Seat-Result             PIC X(08) VALUE SPACES.
+           88  Reg-Section-Waitlisted       VALUE "WAITLIST".
+       01  Reg-Id-Valid-Sw             PIC X VALUE 'N'.
+           88  Reg-Id-Valid                VALUE 'Y'.
+
+      *----------------------------------------------------------------
+      * STUDENT IDENTIFICATION
+      *----------------------------------------------------------------
+       01  Reg-Student-Id              PIC X(10) VALUE SPACES.
+       01  Reg-Student-Name            PIC X(30) VALUE SPACES.
+       01  Reg-Id-Check-1              PIC X(10) VALUE SPACES.
+       01  Reg-Id-Check-2              PIC X(10) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * SELECTION CHECKPOINT -- HOLDS EVERY CHOICE MADE SO FAR SO A
+      * STUDENT WHO BACKS OUT TO THE MAIN MENU DOES NOT LOSE EARLIER
+      * ANSWERS.
+      *----------------------------------------------------------------
+       01  Reg-Checkpoint.
+           05  Reg-Course-Code         PIC X(02) VALUE SPACES.
+           05  Reg-Course-Name         PIC X(20) VALUE SPACES.
+           05  Reg-Course-Min-Grade    PIC 9(03) VALUE ZERO.
+           05  Reg-Section-Code        PIC X(10) VALUE SPACES.
+           05  Reg-Section-Label       PIC X(20) VALUE SPACES.
+           05  Reg-Semester-Code       PIC X(01) VALUE SPACE.
+           05  Reg-Semester-Label      PIC X(20) VALUE SPACES.
+           05  Reg-Qualified-Sw        PIC X(01) VALUE SPACE.
+               88  Reg-Student-Qualified     VALUE 'Y'.
+               88  Reg-Student-Not-Qualified VALUE 'N'.
+
+      *----------------------------------------------------------------
+      * ENROLLMENT TRANSACTION CONTROL
+      *----------------------------------------------------------------
+       01  Reg-Control-Number          PIC 9(14) VALUE ZERO.
+       01  Reg-Timestamp               PIC X(14) VALUE SPACES.
+       01  Reg-Dup-Ctl       PIC 9(14) VALUE ZERO.
+
+       01  Reg-Current-Date            PIC 9(08) VALUE ZERO.
+       01  Reg-Current-Date-R REDEFINES Reg-Current-Date.
+           05  Reg-Cdt-Yyyy            PIC 9(04).
+           05  Reg-Cdt-Mm              PIC 9(02).
+           05  Reg-Cdt-Dd              PIC 9(02).
+       01  Reg-Current-Time            PIC 9(08) VALUE ZERO.
+       01  Reg-Current-Time-R REDEFINES Reg-Current-Time.
+           05  Reg-Cdt-Hh              PIC 9(02).
+           05  Reg-Cdt-Min             PIC 9(02).
+           05  Reg-Cdt-Ss              PIC 9(02).
+           05  Reg-Cdt-Hs              PIC 9(02).
 
-      *THIS IS WHERE THE PROGRAM STARTS AND PROCESS THE USER'S REQUEST
+       01  Reg-Cert-Date-Display       PIC X(10) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * DUPLICATE-ENROLLMENT ROSTER-SCAN WORK AREA
+      *----------------------------------------------------------------
+       01  Reg-Scan-Record.
+           05  Reg-Scan-Control-No     PIC 9(14).
+           05  Reg-Scan-Student-Id     PIC X(10).
+           05  Reg-Scan-Timestamp      PIC X(14).
+           05  Reg-Scan-Type           PIC X(10).
+           05  Reg-Scan-Code           PIC X(10).
+           05  Reg-Scan-Value          PIC X(30).
+
+      *----------------------------------------------------------------
+      * COURSE MINIMUM-GRADE LOOKUP TABLE
+      *----------------------------------------------------------------
+       COPY CRSEREQ.
+
+      *----------------------------------------------------------------
+      * SECTION SEED VALUES (USED TO CREATE SECTION-CAPACITY-FILE)
+      *----------------------------------------------------------------
+       COPY SECTSEED.
+
+      *THIS IS WHERE THE PROGRAM STARTS AND PROCESSES THE USER'S REQUEST
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM WITH TEST AFTER UNTIL User-Choice = User-Choice
-      *CLEARS THE SCREEN 
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-IDENTIFY-STUDENT THRU 2000-EXIT.
+       0100-RESUME-POINT.
+           PERFORM 3000-COURSE-MENU THRU 3000-EXIT.
+           PERFORM 4000-SECTION-MENU THRU 4000-EXIT.
+           PERFORM 5000-SEMESTER-MENU THRU 5000-EXIT.
+           PERFORM 6000-GRADE-MENU THRU 6000-EXIT.
+           PERFORM 7000-COMMIT-ENROLLMENT THRU 7000-EXIT.
+           IF Reg-Enrollment-Committed
+               PERFORM 8000-PRINT-CERTIFICATE THRU 8000-EXIT
+           END-IF
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+
+      *================================================================
+      * 1000-INITIALIZE -- OPEN THE MASTER FILES, CREATING AND
+      *                     SEEDING THEM THE FIRST TIME THEY ARE USED
+      *================================================================
+       1000-INITIALIZE.
+           DISPLAY X"1B" & "[2J"
+           DISPLAY X"1B" & "[H"
+           OPEN I-O Student-Master-File
+           IF Reg-Stumast-Status = "35"
+               OPEN OUTPUT Student-Master-File
+               CLOSE Student-Master-File
+               OPEN I-O Student-Master-File
+           END-IF
+           OPEN I-O Section-Capacity-File
+           IF Reg-Sectcap-Status = "35"
+               OPEN OUTPUT Section-Capacity-File
+               PERFORM 1100-SEED-SECTION-CAPACITY THRU 1100-EXIT
+                   VARYING Seed-Idx FROM 1 BY 1
+                   UNTIL Seed-Idx > 10
+               CLOSE Section-Capacity-File
+               OPEN I-O Section-Capacity-File
+           END-IF
+           GO TO 1000-EXIT.
+       1100-SEED-SECTION-CAPACITY.
+           MOVE Seed-Section-Code (Seed-Idx)  TO SC-Section-Code
+           MOVE Seed-Section-Label (Seed-Idx) TO SC-Section-Label
+           MOVE Seed-Max-Seats (Seed-Idx)     TO SC-Max-Seats
+           MOVE ZERO                          TO SC-Seats-Taken
+           MOVE ZERO                          TO SC-Waitlist-Count
+           WRITE SECTION-CAPACITY-RECORD.
+       1100-EXIT.
+           EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-IDENTIFY-STUDENT -- PROMPT FOR STUDENT ID/NAME AND
+      *                           RECORD OR CONFIRM THE STUDENT MASTER
+      *================================================================
+       2000-IDENTIFY-STUDENT.
+           MOVE 'N' TO Reg-Id-Valid-Sw
+           PERFORM WITH TEST AFTER UNTIL Reg-Id-Valid
+               DISPLAY X"1B" & "[2J"
+               DISPLAY X"1B" & "[H"
+               DISPLAY X"1B" & "[32m" "***ONLINE REGISTRATION SYSTEM***"
+               DISPLAY X"1B" & "[0m" "Enter your Student ID: "
+                   WITH NO ADVANCING
+               ACCEPT Reg-Student-Id
+               MOVE SPACES TO Reg-Id-Check-1
+               MOVE SPACES TO Reg-Id-Check-2
+               UNSTRING Reg-Student-Id DELIMITED BY SPACE
+                   INTO Reg-Id-Check-1 Reg-Id-Check-2
+               IF Reg-Id-Check-2 NOT = SPACES
+                   DISPLAY " "
+                   DISPLAY X"1B" & "[31m"
+                       "Invalid Student ID -- spaces are not allowed."
+                   DISPLAY X"1B" & "[0m" "Press Enter to try again..."
+                   ACCEPT User-Choice
+               ELSE
+                   MOVE 'Y' TO Reg-Id-Valid-Sw
+               END-IF
+           END-PERFORM
+           MOVE Reg-Student-Id TO SM-Student-Id
+           READ Student-Master-File
+               INVALID KEY
+                   DISPLAY "Enter your Full Name: " WITH NO ADVANCING
+                   ACCEPT Reg-Student-Name
+                   MOVE Reg-Student-Id   TO SM-Student-Id
+                   MOVE Reg-Student-Name TO SM-Student-Name
+                   WRITE STUDENT-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY X"1B" & "[31m"
+                               "Unable to save the student record."
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE SM-Student-Name TO Reg-Student-Name
+                   DISPLAY " "
+                   DISPLAY X"1B" & "[32m" "Welcome back, "
+                       Reg-Student-Name
+                   DISPLAY X"1B" & "[0m" "Press Enter to continue..."
+                   ACCEPT User-Choice
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 3000-COURSE-MENU -- CHOOSE A PROGRAM TO ENROLL IN
+      *================================================================
+       3000-COURSE-MENU.
+           IF Reg-Course-Code NOT = SPACES
+               PERFORM 3050-CONFIRM-COURSE THRU 3050-EXIT
+               IF Reg-Course-Code NOT = SPACES
+                   GO TO 3000-EXIT
+               END-IF
+           END-IF
+           MOVE SPACES TO User-Choice
+           PERFORM WITH TEST AFTER UNTIL Reg-Course-Code NOT = SPACES
                DISPLAY X"1B" & "[2J"
-      *RESET THE CURSOR POSITION 
                DISPLAY X"1B" & "[H"
-      *SET THE COLOR TO GREEN
                DISPLAY X"1B" & "[32m" "***ONLINE REGISTRATION SYSTEM***"
-      *SET THE COLOR TO RED
                DISPLAY X"1B" & "[31m ---choose a program to enroll---"
-      *SET THE COLOR TO WHITE
                DISPLAY X"1B" & "[0m" "1. BSIT"
                DISPLAY "2. BSOA"
                DISPLAY "3. BSBA-MM"
@@ -45,136 +318,116 @@
                DISPLAY "6. BSED-Math"
                DISPLAY "7. BSME"
                DISPLAY "8. BSECE"
-               DISPLAY "9. BSPsych"2
+               DISPLAY "9. BSPsych"
                DISPLAY X"1B" & "[31m" "-----for diploma courses------"
                DISPLAY X"1B" & "[0m" "10. DIT"
                DISPLAY "11. DOMT"
                DISPLAY "12. exit the program"
                DISPLAY X"1B" & "[32m" "********************************"
-               DISPLAY X"1B" & "[0m" "Enter your choice: "NO ADVANCING
-               ACCEPT User-Choice
-               OPEN OUTPUT Regi-Form
-      *CONDITIONS TO CHECK THE USER'S COURSE CHOICE     
-           IF User-Choice = 1   
-      *DISPLAYS IT IN THE ACTUAL .TXT FILE          
-               MOVE "---- Course: BSIT ----" TO Regi-Item
-      *SAVES IT IN THE .TXT FILE
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: BSIT"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J" 
-               DISPLAY X"1B" & "[H"   
-           ELSE IF User-Choice = 2
-               MOVE "---- Course: BSOA ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: BSOA"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J" 
-               DISPLAY X"1B" & "[H"   
-           ELSE IF User-Choice = 3
-               MOVE "---- Course: BSBA-MM ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: BSBA-MM"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J" 
-               DISPLAY X"1B" & "[H"   
-           ELSE IF User-Choice = 4
-               MOVE "---- Course: BSBA-HRM ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: BSBA-HRM"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J" 
-               DISPLAY X"1B" & "[H"   
-           ELSE IF User-Choice = 5
-               MOVE "---- Course: BSED-English ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: BSED-English"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J" 
-               DISPLAY X"1B" & "[H"   
-           ELSE IF User-Choice = 6
-               MOVE "---- Course: BSED-Math ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: BSED-Math"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J" 
-               DISPLAY X"1B" & "[H"  
-           ELSE IF User-Choice = 7
-               MOVE "---- Course: BSME ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: BSME"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J" 
-               DISPLAY X"1B" & "[H"              
-           ELSE IF User-Choice = 8
-               MOVE "---- Course: BSECE ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: BSECE"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J" 
-               DISPLAY X"1B" & "[H"  
-           ELSE IF User-Choice = 9
-               MOVE "---- Course: BSPsych ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: BSPsych"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J" 
-               DISPLAY X"1B" & "[H" 
-           ELSE IF User-Choice = 10
-               MOVE "---- Course: DIT ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: DIT"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J" 
-               DISPLAY X"1B" & "[H"   
-           ELSE IF User-Choice = 11
-               MOVE "---- Course: DOMT ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: DOMT"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J" 
-               DISPLAY X"1B" & "[H"
-              
-           ELSE IF User-Choice = 12
-               CLOSE Regi-Form
-               DISPLAY X"1B" & "[2J" 
-               DISPLAY X"1B" & "[H"
-               STOP RUN
-           ELSE
-               DISPLAY " "
-               DISPLAY X"1B" & "[31m" "Invalid choice"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J" 
-               DISPLAY X"1B" & "[H"   
-           END-IF
-           END-PERFORM
+               DISPLAY X"1B" & "[0m" "Enter your choice: "
+                   WITH NO ADVANCING
+               ACCEPT User-Choice
+               IF User-Choice = 1
+                   MOVE "01" TO Reg-Course-Code
+                   MOVE "BSIT" TO Reg-Course-Name
+               ELSE IF User-Choice = 2
+                   MOVE "02" TO Reg-Course-Code
+                   MOVE "BSOA" TO Reg-Course-Name
+               ELSE IF User-Choice = 3
+                   MOVE "03" TO Reg-Course-Code
+                   MOVE "BSBA-MM" TO Reg-Course-Name
+               ELSE IF User-Choice = 4
+                   MOVE "04" TO Reg-Course-Code
+                   MOVE "BSBA-HRM" TO Reg-Course-Name
+               ELSE IF User-Choice = 5
+                   MOVE "05" TO Reg-Course-Code
+                   MOVE "BSED-English" TO Reg-Course-Name
+               ELSE IF User-Choice = 6
+                   MOVE "06" TO Reg-Course-Code
+                   MOVE "BSED-Math" TO Reg-Course-Name
+               ELSE IF User-Choice = 7
+                   MOVE "07" TO Reg-Course-Code
+                   MOVE "BSME" TO Reg-Course-Name
+               ELSE IF User-Choice = 8
+                   MOVE "08" TO Reg-Course-Code
+                   MOVE "BSECE" TO Reg-Course-Name
+               ELSE IF User-Choice = 9
+                   MOVE "09" TO Reg-Course-Code
+                   MOVE "BSPsych" TO Reg-Course-Name
+               ELSE IF User-Choice = 10
+                   MOVE "10" TO Reg-Course-Code
+                   MOVE "DIT" TO Reg-Course-Name
+               ELSE IF User-Choice = 11
+                   MOVE "11" TO Reg-Course-Code
+                   MOVE "DOMT" TO Reg-Course-Name
+               ELSE IF User-Choice = 12
+                   DISPLAY X"1B" & "[2J"
+                   DISPLAY X"1B" & "[H"
+                   PERFORM 9999-TERMINATE THRU 9999-EXIT
+               ELSE
+                   DISPLAY " "
+                   DISPLAY X"1B" & "[31m" "Invalid choice"
+                   DISPLAY X"1B" & "[0m" "Press Enter to continue..."
+                   ACCEPT User-Choice
+                   DISPLAY X"1B" & "[2J"
+                   DISPLAY X"1B" & "[H"
+               END-IF
+
+               IF Reg-Course-Code NOT = SPACES
+                   PERFORM 3100-LOOKUP-COURSE-MIN-GRADE THRU 3100-EXIT
+                   DISPLAY " "
+                   DISPLAY X"1B" & "[32m" "You enrolled in: "
+                       Reg-Course-Name
+                   DISPLAY X"1B" & "[0m" "Press Enter to continue..."
+                   ACCEPT User-Choice
+                   DISPLAY X"1B" & "[2J"
+                   DISPLAY X"1B" & "[H"
+               END-IF
+           END-PERFORM.
+       3000-EXIT.
+           EXIT.
+
+       3050-CONFIRM-COURSE.
+           DISPLAY X"1B" & "[2J"
+           DISPLAY X"1B" & "[H"
+           DISPLAY X"1B" & "[32m" "***ONLINE REGISTRATION SYSTEM***"
+           DISPLAY X"1B" & "[0m" "Current course choice: "
+               Reg-Course-Name
+           DISPLAY "Press ENTER to keep it, or type N to choose again: "
+               WITH NO ADVANCING
+           ACCEPT User-Choice
+           IF User-Choice = "N" OR User-Choice = "n"
+               MOVE SPACES TO Reg-Course-Code
+               MOVE SPACES TO Reg-Course-Name
+               MOVE ZERO   TO Reg-Course-Min-Grade
+           END-IF.
+       3050-EXIT.
+           EXIT.
+
+       3100-LOOKUP-COURSE-MIN-GRADE.
+           SET Cr-Idx TO 1
+           SEARCH ALL Cr-Entry
+               WHEN Cr-Course-Code (Cr-Idx) = Reg-Course-Code
+                   MOVE Cr-Min-Grade (Cr-Idx) TO Reg-Course-Min-Grade
+           END-SEARCH.
+       3100-EXIT.
+           EXIT.
 
+      *================================================================
+      * 4000-SECTION-MENU -- CHOOSE A YEAR AND SECTION, HONORING
+      *                       SEAT CAPACITY AND WAITLISTING
+      *================================================================
+       4000-SECTION-MENU.
+           IF Reg-Section-Code NOT = SPACES
+               PERFORM 4050-CONFIRM-SECTION THRU 4050-EXIT
+               IF Reg-Section-Code NOT = SPACES
+                   GO TO 4000-EXIT
+               END-IF
+           END-IF
            MOVE SPACES TO User-Choice
-      *ANOTHER MENU THAT DISPLAY ALL THE SECTIONS OF THE COURSE
-           PERFORM WITH TEST AFTER UNTIL User-Choice = User-Choice
+           PERFORM WITH TEST AFTER UNTIL Reg-Section-Code NOT = SPACES
+               DISPLAY X"1B" & "[2J"
+               DISPLAY X"1B" & "[H"
                DISPLAY X"1B" & "[32m" "***ONLINE REGISTRATION SYSTEM***"
                DISPLAY X"1B" & "[31m ---choose year and section---"
                DISPLAY " "
@@ -189,121 +442,151 @@
                DISPLAY "G. 3-2"
                DISPLAY "H. 4-2"
                DISPLAY X"1B" & "[31m" "-------for ladderized--------"
-               DISPLAY X"1B" & "[0m" "I. 4-1"
-               DISPLAY "J. 4-2"
+               DISPLAY X"1B" & "[0m" "I. 4-1 (Ladderized)"
+               DISPLAY "J. 4-2 (Ladderized)"
                DISPLAY "(press X to go to main menu)"
                DISPLAY X"1B" & "[32m" "********************************"
-               DISPLAY X"1B" & "[0m" "Enter your choice: "NO ADVANCING
-               ACCEPT User-Choice
-      *CONDITIONS TO CHECK THE USER'S CHOICE OF YEAR AND SECTION
-           IF User-Choice = "A" OR User-Choice = "a"
-               MOVE "---- Year and Section: 1-1 ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: 1-1"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
-           ELSE IF User-Choice = "B" OR User-Choice = "b"
-               MOVE "---- Year and Section: 2-1 ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: 2-1"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
-           ELSE IF User-Choice = "C" OR User-Choice = "c"
-               MOVE "---- Year and Section: 3-1 ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: 3-1"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
-           ELSE IF User-Choice = "D" OR User-Choice = "d"
-               MOVE "---- Year and Section: 4-1 ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: 4-1"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
-           ELSE IF User-Choice = "E" OR User-Choice = "e"
-               MOVE "---- Year and Section: 1-2 ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: 1-2"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
-           ELSE IF User-Choice = "F" OR User-Choice = "f"
-               MOVE "---- Year and Section: 2-2 ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: 2-2"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
-           ELSE IF User-Choice = "G" OR User-Choice = "g"
-               MOVE "---- Year and Section: 3-2 ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: 3-2"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
-           ELSE IF User-Choice = "H" OR User-Choice = "h"
-               MOVE "---- Year and Section: 4-2 ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: 4-2"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
-           ELSE IF User-Choice = "I" OR User-Choice = "i"
-               MOVE "---- Year and Section: 4-1 ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: 4-1"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
-           ELSE IF User-Choice = "J" OR User-Choice = "j"
-               MOVE "---- Year and Section: 4-2 ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: 4-2"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
-           ELSE IF User-Choice = "X" or User-Choice = "x"
-               DISPLAY X"1B" & "[2J" 
-               DISPLAY X"1B" & "[H"
-               CLOSE Regi-Form   
-               PERFORM MAIN-PROCEDURE
-           ELSE
-               DISPLAY " "
-               DISPLAY X"1B" & "[31m" "Invalid choice"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
-           END-IF
-           END-PERFORM
+               DISPLAY X"1B" & "[0m" "Enter your choice: "
+                   WITH NO ADVANCING
+               ACCEPT User-Choice
+               IF User-Choice = "A" OR User-Choice = "a"
+                   MOVE "1-1"  TO Reg-Section-Code
+                   MOVE "1-1"  TO Reg-Section-Label
+               ELSE IF User-Choice = "B" OR User-Choice = "b"
+                   MOVE "2-1"  TO Reg-Section-Code
+                   MOVE "2-1"  TO Reg-Section-Label
+               ELSE IF User-Choice = "C" OR User-Choice = "c"
+                   MOVE "3-1"  TO Reg-Section-Code
+                   MOVE "3-1"  TO Reg-Section-Label
+               ELSE IF User-Choice = "D" OR User-Choice = "d"
+                   MOVE "4-1R" TO Reg-Section-Code
+                   MOVE "4-1"  TO Reg-Section-Label
+               ELSE IF User-Choice = "E" OR User-Choice = "e"
+                   MOVE "1-2"  TO Reg-Section-Code
+                   MOVE "1-2"  TO Reg-Section-Label
+               ELSE IF User-Choice = "F" OR User-Choice = "f"
+                   MOVE "2-2"  TO Reg-Section-Code
+                   MOVE "2-2"  TO Reg-Section-Label
+               ELSE IF User-Choice = "G" OR User-Choice = "g"
+                   MOVE "3-2"  TO Reg-Section-Code
+                   MOVE "3-2"  TO Reg-Section-Label
+               ELSE IF User-Choice = "H" OR User-Choice = "h"
+                   MOVE "4-2R" TO Reg-Section-Code
+                   MOVE "4-2"  TO Reg-Section-Label
+               ELSE IF User-Choice = "I" OR User-Choice = "i"
+                   MOVE "4-1L" TO Reg-Section-Code
+                   MOVE "4-1 (Ladderized)" TO Reg-Section-Label
+               ELSE IF User-Choice = "J" OR User-Choice = "j"
+                   MOVE "4-2L" TO Reg-Section-Code
+                   MOVE "4-2 (Ladderized)" TO Reg-Section-Label
+               ELSE IF User-Choice = "X" OR User-Choice = "x"
+                   DISPLAY X"1B" & "[2J"
+                   DISPLAY X"1B" & "[H"
+                   GO TO 0100-RESUME-POINT
+               ELSE
+                   DISPLAY " "
+                   DISPLAY X"1B" & "[31m" "Invalid choice"
+                   DISPLAY X"1B" & "[0m" "Press Enter to continue..."
+                   ACCEPT User-Choice
+                   DISPLAY X"1B" & "[2J"
+                   DISPLAY X"1B" & "[H"
+               END-IF
+
+               IF Reg-Section-Code NOT = SPACES
+                   PERFORM 4100-CHECK-SEAT-AVAILABILITY THRU 4100-EXIT
+                   IF Reg-Seat-Result = "RETRY"
+                       MOVE SPACES TO Reg-Section-Code
+                       MOVE SPACES TO Reg-Section-Label
+                   ELSE
+                       DISPLAY " "
+                       IF Reg-Section-Waitlisted
+                           DISPLAY X"1B" & "[31m"
+                               "You are waitlisted for: "
+                               Reg-Section-Label
+                       ELSE
+                           DISPLAY X"1B" & "[32m"
+                               "You enrolled in: " Reg-Section-Label
+                       END-IF
+                       DISPLAY X"1B" & "[0m"
+                           "Press Enter to continue..."
+                       ACCEPT User-Choice
+                       DISPLAY X"1B" & "[2J"
+                       DISPLAY X"1B" & "[H"
+                   END-IF
+               END-IF
+           END-PERFORM.
+       4000-EXIT.
+           EXIT.
 
+       4050-CONFIRM-SECTION.
+           DISPLAY X"1B" & "[2J"
+           DISPLAY X"1B" & "[H"
+           DISPLAY X"1B" & "[32m" "***ONLINE REGISTRATION SYSTEM***"
+           DISPLAY X"1B" & "[0m" "Current section choice: "
+               Reg-Section-Label
+           DISPLAY "Press ENTER to keep it, or type N to choose again: "
+               WITH NO ADVANCING
+           ACCEPT User-Choice
+           IF User-Choice = "N" OR User-Choice = "n"
+               MOVE SPACES TO Reg-Section-Code
+               MOVE SPACES TO Reg-Section-Label
+               MOVE SPACES TO Reg-Seat-Result
+           END-IF.
+       4050-EXIT.
+           EXIT.
+
+      *================================================================
+      * 4100-CHECK-SEAT-AVAILABILITY -- LOOK UP THE PICKED SECTION AND
+      *   DECIDE OK/WAITLIST/RETRY.  THIS ONLY DECIDES; THE SEAT OR
+      *   WAITLIST SLOT ITSELF IS NOT CONSUMED UNTIL THE ENROLLMENT IS
+      *   ACTUALLY COMMITTED (7050-RESERVE-SEAT), SO A SECTION THAT IS
+      *   PICKED AND THEN CHANGED OR ABANDONED NEVER LEAVES A PHANTOM
+      *   SEAT BEHIND.
+      *================================================================
+       4100-CHECK-SEAT-AVAILABILITY.
+           MOVE SPACES TO Reg-Seat-Result
+           MOVE Reg-Section-Code TO SC-Section-Code
+           READ Section-Capacity-File
+               INVALID KEY
+                   DISPLAY " "
+                   DISPLAY X"1B" & "[31m" "SECTION NOT FOUND"
+                   DISPLAY X"1B" & "[0m" "Press Enter to continue..."
+                   ACCEPT User-Choice
+                   MOVE "RETRY" TO Reg-Seat-Result
+               NOT INVALID KEY
+                   IF SC-Seats-Taken < SC-Max-Seats
+                       MOVE "OK" TO Reg-Seat-Result
+                   ELSE
+                       DISPLAY " "
+                       DISPLAY X"1B" & "[31m" "SECTION FULL"
+                       DISPLAY X"1B" & "[0m"
+                           "Join the waitlist for this section? (Y/N): "
+                           WITH NO ADVANCING
+                       ACCEPT User-Choice
+                       IF User-Choice = "Y" OR User-Choice = "y"
+                           MOVE "WAITLIST" TO Reg-Seat-Result
+                       ELSE
+                           MOVE "RETRY" TO Reg-Seat-Result
+                       END-IF
+                   END-IF
+           END-READ.
+       4100-EXIT.
+           EXIT.
+
+      *================================================================
+      * 5000-SEMESTER-MENU -- CHOOSE WHEN TO START THE SEMESTER
+      *================================================================
+       5000-SEMESTER-MENU.
+           IF Reg-Semester-Code NOT = SPACE
+               PERFORM 5050-CONFIRM-SEMESTER THRU 5050-EXIT
+               IF Reg-Semester-Code NOT = SPACE
+                   GO TO 5000-EXIT
+               END-IF
+           END-IF
            MOVE SPACES TO User-Choice
-      *ANOTHER MENU THAT DISPLAY THE WHEN TO START THE SEMESTER
-           PERFORM WITH TEST AFTER UNTIL User-Choice = User-Choice
+           PERFORM WITH TEST AFTER UNTIL Reg-Semester-Code NOT = SPACE
+               DISPLAY X"1B" & "[2J"
+               DISPLAY X"1B" & "[H"
                DISPLAY X"1B" & "[32m" "***ONLINE REGISTRATION SYSTEM***"
                DISPLAY X"1B" & "[31m ---choose when to start---"
                DISPLAY " "
@@ -312,125 +595,412 @@
                DISPLAY "3. Third Semester"
                DISPLAY "(press X to go to main menu)"
                DISPLAY X"1B" & "[32m" "********************************"
-               DISPLAY X"1B" & "[0m" "Enter your choice: "NO ADVANCING
-               ACCEPT User-Choice
-      *CONDITIONS TO CHECK THE USER'S CHOICE OF SEMESTER
-           IF User-Choice = 1
-               MOVE "---- Start in: First Semester ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: First Semester"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
-           ELSE IF User-Choice = 2
-               MOVE "---- Start in: Second Semester ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: Second Semester"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
-           ELSE IF User-Choice = 3
-               MOVE "---- Start in: Third Semester ----" TO Regi-Item
-               WRITE Regi-Info
-               DISPLAY " "
-               DISPLAY X"1B" & "[32m" "You enrolled in: Third Semester"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
-           ELSE IF User-Choice = "X" or User-Choice = "x"
-               DISPLAY X"1B" & "[2J" 
-               DISPLAY X"1B" & "[H"
-               CLOSE Regi-Form   
-               PERFORM MAIN-PROCEDURE
-           ELSE
-               DISPLAY " "
-               DISPLAY X"1B" & "[31m" "Invalid choice"
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
+               DISPLAY X"1B" & "[0m" "Enter your choice: "
+                   WITH NO ADVANCING
+               ACCEPT User-Choice
+               IF User-Choice = 1
+                   MOVE "1" TO Reg-Semester-Code
+                   MOVE "First Semester" TO Reg-Semester-Label
+               ELSE IF User-Choice = 2
+                   MOVE "2" TO Reg-Semester-Code
+                   MOVE "Second Semester" TO Reg-Semester-Label
+               ELSE IF User-Choice = 3
+                   MOVE "3" TO Reg-Semester-Code
+                   MOVE "Third Semester" TO Reg-Semester-Label
+               ELSE IF User-Choice = "X" OR User-Choice = "x"
+                   DISPLAY X"1B" & "[2J"
+                   DISPLAY X"1B" & "[H"
+                   GO TO 0100-RESUME-POINT
+               ELSE
+                   DISPLAY " "
+                   DISPLAY X"1B" & "[31m" "Invalid choice"
+                   DISPLAY X"1B" & "[0m" "Press Enter to continue..."
+                   ACCEPT User-Choice
+                   DISPLAY X"1B" & "[2J"
+                   DISPLAY X"1B" & "[H"
+               END-IF
 
-           END-IF
-           END-PERFORM
+               IF Reg-Semester-Code NOT = SPACE
+                   DISPLAY " "
+                   DISPLAY X"1B" & "[32m" "You enrolled in: "
+                       Reg-Semester-Label
+                   DISPLAY X"1B" & "[0m" "Press Enter to continue..."
+                   ACCEPT User-Choice
+                   DISPLAY X"1B" & "[2J"
+                   DISPLAY X"1B" & "[H"
+               END-IF
+           END-PERFORM.
+       5000-EXIT.
+           EXIT.
+
+       5050-CONFIRM-SEMESTER.
+           DISPLAY X"1B" & "[2J"
+           DISPLAY X"1B" & "[H"
+           DISPLAY X"1B" & "[32m" "***ONLINE REGISTRATION SYSTEM***"
+           DISPLAY X"1B" & "[0m" "Current semester choice: "
+               Reg-Semester-Label
+           DISPLAY "Press ENTER to keep it, or type N to choose again: "
+               WITH NO ADVANCING
+           ACCEPT User-Choice
+           IF User-Choice = "N" OR User-Choice = "n"
+               MOVE SPACE  TO Reg-Semester-Code
+               MOVE SPACES TO Reg-Semester-Label
+           END-IF.
+       5050-EXIT.
+           EXIT.
 
-           MOVE SPACES TO User-Choice 
-      *ANOTHER MENU THAT INPUT THE USER'S PREVIOUS GRADE
-           PERFORM WITH TEST AFTER UNTIL User-Choice = User-Choice
+      *================================================================
+      * 6000-GRADE-MENU -- INPUT AND VALIDATE THE STUDENT'S PREVIOUS
+      *                     GRADE, THEN CHECK IT AGAINST THE MINIMUM
+      *                     REQUIRED BY THE COURSE CHOSEN EARLIER
+      *================================================================
+       6000-GRADE-MENU.
+           MOVE 'N' TO Reg-Grade-Valid-Sw
+           PERFORM WITH TEST AFTER UNTIL Reg-Grade-Valid
+               DISPLAY X"1B" & "[2J"
+               DISPLAY X"1B" & "[H"
                DISPLAY X"1B" & "[32m" "***ONLINE REGISTRATION SYSTEM***"
                DISPLAY X"1B" & "[31m ---input your previous grade---"
                DISPLAY X"1B" & "[0m"
                ACCEPT User-Grade
                DISPLAY X"1B" & "[32m" "********************************"
                DISPLAY X"1B" & "[0m"
-      *CONDITIONS TO CHECK THE USER'S GRADE IF IT IS QUALIFIED OR NOT
-           IF User-Grade >= 75
-               MOVE "---- Qualified to enroll ----" TO Regi-Item
-               WRITE Regi-Info
+               IF User-Grade >= 60 AND User-Grade <= 100
+                   MOVE 'Y' TO Reg-Grade-Valid-Sw
+               ELSE
+                   DISPLAY " "
+                   DISPLAY X"1B" & "[31m"
+                       "Invalid grade -- enter a value from 60 to 100."
+                   DISPLAY X"1B" & "[0m" "Press Enter to try again..."
+                   ACCEPT User-Choice
+               END-IF
+           END-PERFORM
+
+           IF User-Grade >= Reg-Course-Min-Grade
+               MOVE 'Y' TO Reg-Qualified-Sw
                DISPLAY " "
                DISPLAY X"1B" & "[32m" "You are qualified to enroll."
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               DISPLAY "(or choose X to go to main menu)  "
-               ACCEPT User-Choice
-               IF User-Choice = "X" or User-Choice = "x"
-                   DISPLAY X"1B" & "[2J" 
-                   DISPLAY X"1B" & "[H"
-                   CLOSE Regi-Form   
-                   PERFORM MAIN-PROCEDURE
-               END-IF
-               DISPLAY X"1B" & "[2J"
-               DISPLAY X"1B" & "[H"
            ELSE
-               MOVE "---- Not qualified to enroll ----" TO Regi-Item
-               WRITE Regi-Info
+               MOVE 'N' TO Reg-Qualified-Sw
                DISPLAY " "
                DISPLAY X"1B" & "[31m" "You are not qualified to enroll."
-               DISPLAY "(or choose X to go to main menu)  "
-               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
-               ACCEPT User-Choice
-               IF User-Choice = "X" or User-Choice = "x"
-                   DISPLAY X"1B" & "[2J" 
-                   DISPLAY X"1B" & "[H"
-                   CLOSE Regi-Form   
-                   PERFORM MAIN-PROCEDURE
-               END-IF
+           END-IF
+           DISPLAY X"1B" & "[0m" "Press Enter to continue..."
+           DISPLAY "(or choose X to go to main menu)  "
+           ACCEPT User-Choice
+           IF User-Choice = "X" OR User-Choice = "x"
                DISPLAY X"1B" & "[2J"
                DISPLAY X"1B" & "[H"
+               GO TO 0100-RESUME-POINT
            END-IF
-           END-PERFORM
-      *CLOSES THE FILE
+           DISPLAY X"1B" & "[2J"
+           DISPLAY X"1B" & "[H".
+       6000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 7000-COMMIT-ENROLLMENT -- REJECT A REPEAT ENROLLMENT FOR THE
+      *                            SAME COURSE/SEMESTER, OTHERWISE
+      *                            WRITE THE ENROLLMENT DETAIL LINES
+      *================================================================
+       7000-COMMIT-ENROLLMENT.
+           PERFORM 7100-CHECK-DUPLICATE THRU 7100-EXIT
+           IF Reg-Duplicate-Found
+               DISPLAY " "
+               DISPLAY X"1B" & "[31m"
+                   "You are already enrolled in this course for this "
+                   "semester."
+               DISPLAY X"1B" & "[0m" "Press Enter to continue..."
+               ACCEPT User-Choice
+               GO TO 7000-EXIT
+           END-IF
+
+           PERFORM 7050-RESERVE-SEAT THRU 7050-EXIT
+
+           ACCEPT Reg-Current-Date FROM DATE YYYYMMDD
+           ACCEPT Reg-Current-Time FROM TIME
+           COMPUTE Reg-Control-Number =
+               (Reg-Cdt-Yyyy * 10000000000) + (Reg-Cdt-Mm * 100000000)
+               + (Reg-Cdt-Dd * 1000000) + (Reg-Cdt-Hh * 10000)
+               + (Reg-Cdt-Min * 100) + Reg-Cdt-Ss
+           STRING Reg-Cdt-Yyyy Reg-Cdt-Mm Reg-Cdt-Dd
+                  Reg-Cdt-Hh Reg-Cdt-Min Reg-Cdt-Ss
+               DELIMITED BY SIZE INTO Reg-Timestamp
+
+           OPEN EXTEND Regi-Form
+           IF Reg-Regi-Status = "35"
+               OPEN OUTPUT Regi-Form
+               CLOSE Regi-Form
+               OPEN EXTEND Regi-Form
+           END-IF
+
+           MOVE Reg-Control-Number TO Regi-Control-No
+           MOVE Reg-Student-Id     TO Regi-Student-Id
+           MOVE Reg-Timestamp      TO Regi-Timestamp
+           MOVE "COURSE"           TO Regi-Type
+           MOVE Reg-Course-Code    TO Regi-Code
+           MOVE Reg-Course-Name    TO Regi-Value
+           WRITE Regi-Info
+           PERFORM 7060-CHECK-REGI-WRITE THRU 7060-EXIT
+
+           MOVE Reg-Control-Number TO Regi-Control-No
+           MOVE Reg-Student-Id     TO Regi-Student-Id
+           MOVE Reg-Timestamp      TO Regi-Timestamp
+           IF Reg-Section-Waitlisted
+               MOVE "WAITLIST"     TO Regi-Type
+           ELSE
+               MOVE "SECTION"      TO Regi-Type
+           END-IF
+           MOVE Reg-Section-Code   TO Regi-Code
+           MOVE Reg-Section-Label  TO Regi-Value
+           WRITE Regi-Info
+           PERFORM 7060-CHECK-REGI-WRITE THRU 7060-EXIT
+
+           MOVE Reg-Control-Number TO Regi-Control-No
+           MOVE Reg-Student-Id     TO Regi-Student-Id
+           MOVE Reg-Timestamp      TO Regi-Timestamp
+           MOVE "SEMESTER"         TO Regi-Type
+           MOVE Reg-Semester-Code  TO Regi-Code
+           MOVE Reg-Semester-Label TO Regi-Value
+           WRITE Regi-Info
+           PERFORM 7060-CHECK-REGI-WRITE THRU 7060-EXIT
+
+           MOVE Reg-Control-Number TO Regi-Control-No
+           MOVE Reg-Student-Id     TO Regi-Student-Id
+           MOVE Reg-Timestamp      TO Regi-Timestamp
+           MOVE SPACES              TO Regi-Code
+           IF Reg-Student-Qualified
+               MOVE "QUALIFIED"    TO Regi-Type
+               MOVE "QUALIFIED"    TO Regi-Value
+           ELSE
+               MOVE "NOTQUALIFY"   TO Regi-Type
+               MOVE "NOT QUALIFIED" TO Regi-Value
+           END-IF
+           WRITE Regi-Info
+           PERFORM 7060-CHECK-REGI-WRITE THRU 7060-EXIT
+
            CLOSE Regi-Form
-      *DISPLAYS THE INFORMATION SAVED IN THE .TXT FILE IN THE TERMINAL
-           DISPLAY X"1B" & "[0m" "Information: "
-      *OPENS THE FILE FOR READING PURPOSES ONLY
+           MOVE 'Y' TO Reg-Committed-Sw.
+       7000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 7060-CHECK-REGI-WRITE -- WARN IF A ROSTER LINE DID NOT ACTUALLY
+      *   GET WRITTEN (E.G. DISK FULL) INSTEAD OF LETTING IT FAIL
+      *   SILENTLY THE WAY THE OLD OPEN OUTPUT BUG DID.
+      *================================================================
+       7060-CHECK-REGI-WRITE.
+           IF Reg-Regi-Status NOT = "00"
+               DISPLAY " "
+               DISPLAY X"1B" & "[31m"
+                   "WARNING: a roster line could not be written "
+                   "(status " Reg-Regi-Status ")"
+               DISPLAY X"1B" & "[0m"
+           END-IF.
+       7060-EXIT.
+           EXIT.
+
+      *================================================================
+      * 7050-RESERVE-SEAT -- COMMIT THE SEAT OR WAITLIST SLOT DECIDED
+      *   ON AT THE SECTION MENU (4100-CHECK-SEAT-AVAILABILITY).  THIS
+      *   RUNS ONLY AFTER THE DUPLICATE CHECK HAS PASSED SO A SECTION
+      *   THAT IS PICKED AND THEN ABANDONED (COURSE CHANGED, PROGRAM
+      *   EXITED, OR REJECTED AS A DUPLICATE) NEVER CONSUMES A SEAT.
+      *   THE OK/WAITLIST DECISION MADE BACK AT THE SECTION MENU IS ONLY
+      *   A SNAPSHOT -- ANOTHER STUDENT CAN FILL THE LAST OPEN SEAT
+      *   WHILE THIS ONE IS STILL WORKING THROUGH THE SEMESTER, GRADE,
+      *   AND DUPLICATE-CHECK STEPS.  SO THE SEAT COUNT IS RE-CHECKED
+      *   HERE, RIGHT BEFORE IT IS ACTUALLY CONSUMED, AND A STUDENT WHO
+      *   WAS TOLD "OK" BUT LOST THE RACE IS DROPPED TO THE WAITLIST
+      *   INSTEAD OF BEING LET IN OVER CAPACITY.
+      *================================================================
+       7050-RESERVE-SEAT.
+           MOVE Reg-Section-Code TO SC-Section-Code
+           READ Section-Capacity-File
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF NOT Reg-Section-Waitlisted
+                      AND SC-Seats-Taken NOT < SC-Max-Seats
+                       MOVE "WAITLIST" TO Reg-Seat-Result
+                       DISPLAY " "
+                       DISPLAY X"1B" & "[31m"
+                           "The last seat was taken while you were "
+                           "completing registration -- you have been "
+                           "placed on the waitlist instead."
+                       DISPLAY X"1B" & "[0m"
+                           "Press Enter to continue..."
+                       ACCEPT User-Choice
+                   END-IF
+                   IF Reg-Section-Waitlisted
+                       ADD 1 TO SC-Waitlist-Count
+                   ELSE
+                       ADD 1 TO SC-Seats-Taken
+                   END-IF
+                   REWRITE SECTION-CAPACITY-RECORD
+                   IF Reg-Sectcap-Status NOT = "00"
+                       DISPLAY " "
+                       DISPLAY X"1B" & "[31m"
+                           "WARNING: seat reservation could not be "
+                           "saved (status " Reg-Sectcap-Status ")"
+                       DISPLAY X"1B" & "[0m"
+                   END-IF
+           END-READ.
+       7050-EXIT.
+           EXIT.
+
+       7100-CHECK-DUPLICATE.
+           MOVE 'N' TO Reg-Dup-Found-Sw
+           MOVE ZERO TO Reg-Dup-Ctl
+           MOVE 'N' TO Reg-Scan-Eof-Sw
            OPEN INPUT Regi-Form
-      *READS THE FILE UNTIL THE END-OF-FILE (EOF). Y IS THE END
-           PERFORM UNTIL EOF-Indicator = 'Y'
-      *READS THE FILES FROM THE REGI-INFO
-               READ Regi-Form INTO Regi-Info
+           IF Reg-Regi-Status = "35"
+               MOVE 'Y' TO Reg-Scan-Eof-Sw
+           END-IF
+           PERFORM WITH TEST AFTER
+                   UNTIL Reg-Scan-Eof OR Reg-Duplicate-Found
+               READ Regi-Form INTO Reg-Scan-Record
                    AT END
-                       MOVE 'Y' TO EOF-Indicator
+                       MOVE 'Y' TO Reg-Scan-Eof-Sw
                    NOT AT END
-                       DISPLAY Regi-Item
+                       IF Reg-Scan-Student-Id = Reg-Student-Id
+                          AND Reg-Scan-Type = "COURSE"
+                          AND Reg-Scan-Code = Reg-Course-Code
+                           MOVE Reg-Scan-Control-No
+                               TO Reg-Dup-Ctl
+                       END-IF
+                       IF Reg-Dup-Ctl NOT = ZERO
+                          AND Reg-Scan-Student-Id = Reg-Student-Id
+                          AND Reg-Scan-Type = "SEMESTER"
+                          AND Reg-Scan-Code = Reg-Semester-Code
+                          AND Reg-Scan-Control-No = Reg-Dup-Ctl
+                           MOVE 'Y' TO Reg-Dup-Found-Sw
+                       END-IF
                END-READ
            END-PERFORM
-      *CLOSES THE FILE AGAIN
-           CLOSE Regi-Form
-           STOP RUN.
+           IF Reg-Regi-Status NOT = "35"
+               CLOSE Regi-Form
+           END-IF.
+       7100-EXIT.
+           EXIT.
+
+      *================================================================
+      * 8000-PRINT-CERTIFICATE -- LAY THE FOUR CAPTURED SELECTIONS OUT
+      *                            ON A FORMATTED CERTIFICATE OF
+      *                            REGISTRATION.
+      *                            8050-DISPLAY-CERTIFICATE ALWAYS SHOWS
+      *                            IT ON SCREEN TOO, EVEN WHEN THE
+      *                            PRINTED COPY COULD NOT BE OPENED, SO
+      *                            THE STUDENT STILL SEES A
+      *                            CONFIRMATION.
+      *================================================================
+       8000-PRINT-CERTIFICATE.
+           STRING Reg-Cdt-Mm "/" Reg-Cdt-Dd "/" Reg-Cdt-Yyyy
+               DELIMITED BY SIZE INTO Reg-Cert-Date-Display
 
+           OPEN OUTPUT Cert-Form
+           IF Reg-Cert-Status NOT = "00"
+               DISPLAY " "
+               DISPLAY X"1B" & "[31m"
+                   "WARNING: certificate file could not be created"
+               DISPLAY X"1B" & "[0m"
+               GO TO 8050-DISPLAY-CERTIFICATE
+           END-IF
+
+           MOVE "====================================================
+      -    "============"                        TO Cert-Line
+           WRITE Cert-Line
 
+           MOVE SPACES TO Cert-Line
+           STRING "CERTIFICATE OF REGISTRATION" DELIMITED BY SIZE
+               INTO Cert-Line
+           WRITE Cert-Line
 
-           
-             
-                   
-           
+           MOVE "====================================================
+      -    "============"                        TO Cert-Line
+           WRITE Cert-Line
 
+           MOVE SPACES TO Cert-Line
+           STRING "Control No.  : " Reg-Control-Number
+               DELIMITED BY SIZE INTO Cert-Line
+           WRITE Cert-Line
 
+           MOVE SPACES TO Cert-Line
+           STRING "Date Issued  : " Reg-Cert-Date-Display
+               DELIMITED BY SIZE INTO Cert-Line
+           WRITE Cert-Line
 
+           MOVE SPACES TO Cert-Line
+           STRING "Student ID   : " Reg-Student-Id
+               DELIMITED BY SIZE INTO Cert-Line
+           WRITE Cert-Line
 
+           MOVE SPACES TO Cert-Line
+           STRING "Student Name : " Reg-Student-Name
+               DELIMITED BY SIZE INTO Cert-Line
+           WRITE Cert-Line
 
+           MOVE SPACES TO Cert-Line
+           STRING "Course       : " Reg-Course-Name
+               DELIMITED BY SIZE INTO Cert-Line
+           WRITE Cert-Line
 
+           MOVE SPACES TO Cert-Line
+           STRING "Section      : " Reg-Section-Label
+               DELIMITED BY SIZE INTO Cert-Line
+           WRITE Cert-Line
+
+           MOVE SPACES TO Cert-Line
+           STRING "Semester     : " Reg-Semester-Label
+               DELIMITED BY SIZE INTO Cert-Line
+           WRITE Cert-Line
+
+           MOVE SPACES TO Cert-Line
+           IF Reg-Student-Qualified
+               STRING "Status       : QUALIFIED TO ENROLL"
+                   DELIMITED BY SIZE INTO Cert-Line
+           ELSE
+               STRING "Status       : NOT QUALIFIED TO ENROLL"
+                   DELIMITED BY SIZE INTO Cert-Line
+           END-IF
+           WRITE Cert-Line
+
+           MOVE "====================================================
+      -    "============"                        TO Cert-Line
+           WRITE Cert-Line
+
+           CLOSE Cert-Form.
+
+       8050-DISPLAY-CERTIFICATE.
+           DISPLAY X"1B" & "[2J"
+           DISPLAY X"1B" & "[H"
+           DISPLAY X"1B" & "[32m" "CERTIFICATE OF REGISTRATION"
+           DISPLAY X"1B" & "[0m" "Control No.  : " Reg-Control-Number
+           DISPLAY "Date Issued  : " Reg-Cert-Date-Display
+           DISPLAY "Student ID   : " Reg-Student-Id
+           DISPLAY "Student Name : " Reg-Student-Name
+           DISPLAY "Course       : " Reg-Course-Name
+           DISPLAY "Section      : " Reg-Section-Label
+           DISPLAY "Semester     : " Reg-Semester-Label
+           IF Reg-Student-Qualified
+               DISPLAY "Status       : QUALIFIED TO ENROLL"
+           ELSE
+               DISPLAY "Status       : NOT QUALIFIED TO ENROLL"
+           END-IF
+           DISPLAY " "
+           DISPLAY "Press Enter to exit..." WITH NO ADVANCING
+           ACCEPT User-Choice.
+       8000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9999-TERMINATE -- CLOSE THE MASTER FILES AND STOP THE RUN
+      *================================================================
+       9999-TERMINATE.
+           CLOSE Student-Master-File
+           CLOSE Section-Capacity-File
+           DISPLAY X"1B" & "[2J"
+           DISPLAY X"1B" & "[H"
+           STOP RUN.
+       9999-EXIT.
+           EXIT.
