@@ -0,0 +1,225 @@
+      *================================================================
+      * ENROLLMENT-SUMMARY
+      *   END-OF-DAY BATCH REPORT -- READS THE ACCUMULATED
+      *   REGICARD.TXT ROSTER AND PRINTS PER-COURSE AND PER-SECTION
+      *   HEADCOUNT TOTALS FOR THE REGISTRAR'S OFFICE.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Enrollment-Summary.
+       AUTHOR. REGISTRAR-SYSTEMS-UNIT.
+       INSTALLATION. CAMPUS-REGISTRAR-OFFICE.
+       DATE-WRITTEN. 07-31-2026.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *   DATE       BY   DESCRIPTION
+      *   ---------- ---- --------------------------------------------
+      *   07-31-2026 JRA  FIRST VERSION -- TALLIES COURSE AND SECTION
+      *                   HEADCOUNTS FROM REGICARD.TXT.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *ROSTER OF EVERY SELECTION MADE, ONE LINE PER SELECTION
+           SELECT Regi-Form ASSIGN TO "regicard.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Es-Regi-Status.
+      *DAILY HEADCOUNT REPORT
+           SELECT Summary-Report ASSIGN TO "enrlsumm.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Es-Report-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Regi-Form.
+           COPY REGIREC.
+       FD  Summary-Report.
+       01  Summ-Line                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Es-Regi-Status               PIC X(02) VALUE SPACES.
+       01  Es-Report-Status             PIC X(02) VALUE SPACES.
+       01  Es-Eof-Sw                    PIC X VALUE 'N'.
+           88  Es-Eof                       VALUE 'Y'.
+
+       01  Es-Total-Course-Count        PIC 9(06) VALUE ZERO.
+       01  Es-Total-Section-Count       PIC 9(06) VALUE ZERO.
+       01  Es-Total-Waitlist-Count      PIC 9(06) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * PER-COURSE HEADCOUNT TABLE -- PARALLEL TO CR-ENTRY SO THE
+      * SAME INDEX (CR-IDX) ADDRESSES BOTH TABLES.
+      *----------------------------------------------------------------
+       01  Es-Course-Count-Table.
+           05  Es-Course-Count OCCURS 11 TIMES PIC 9(05) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * PER-SECTION HEADCOUNT TABLES -- PARALLEL TO SEED-ENTRY SO THE
+      * SAME INDEX (SEED-IDX) ADDRESSES BOTH TABLES.
+      *----------------------------------------------------------------
+       01  Es-Section-Count-Table.
+           05  Es-Section-Count OCCURS 10 TIMES PIC 9(05) VALUE ZERO.
+       01  Es-Waitlist-Count-Table.
+           05  Es-Waitlist-Count OCCURS 10 TIMES PIC 9(05) VALUE ZERO.
+
+       01  Es-Report-Date               PIC 9(08) VALUE ZERO.
+       01  Es-Report-Date-R REDEFINES Es-Report-Date.
+           05  Es-Rpt-Yyyy               PIC 9(04).
+           05  Es-Rpt-Mm                 PIC 9(02).
+           05  Es-Rpt-Dd                 PIC 9(02).
+       01  Es-Report-Date-Display        PIC X(10) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * COURSE NAME / SECTION NAME LOOKUP TABLES
+      *----------------------------------------------------------------
+       COPY CRSEREQ.
+       COPY SECTSEED.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ROSTER THRU 2000-EXIT.
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           STOP RUN.
+
+      *================================================================
+      * 1000-INITIALIZE -- OPEN THE FILES AND GET TODAY'S DATE
+      *================================================================
+       1000-INITIALIZE.
+           OPEN INPUT Regi-Form
+           IF Es-Regi-Status = "35"
+               MOVE 'Y' TO Es-Eof-Sw
+           END-IF
+           OPEN OUTPUT Summary-Report
+           ACCEPT Es-Report-Date FROM DATE YYYYMMDD
+           STRING Es-Rpt-Mm "/" Es-Rpt-Dd "/" Es-Rpt-Yyyy
+               DELIMITED BY SIZE INTO Es-Report-Date-Display.
+       1000-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-PROCESS-ROSTER -- READ EVERY DETAIL LINE AND TALLY
+      *                         COURSE / SECTION / WAITLIST COUNTS
+      *================================================================
+       2000-PROCESS-ROSTER.
+           PERFORM WITH TEST AFTER UNTIL Es-Eof
+               READ Regi-Form
+                   AT END
+                       MOVE 'Y' TO Es-Eof-Sw
+                   NOT AT END
+                       PERFORM 2100-TALLY-DETAIL-LINE THRU 2100-EXIT
+               END-READ
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+       2100-TALLY-DETAIL-LINE.
+           IF Regi-Type-Course
+               SET Cr-Idx TO 1
+               SEARCH ALL Cr-Entry
+                   WHEN Cr-Course-Code (Cr-Idx) = Regi-Code
+                       ADD 1 TO Es-Course-Count (Cr-Idx)
+                       ADD 1 TO Es-Total-Course-Count
+               END-SEARCH
+           END-IF
+           IF Regi-Type-Section OR Regi-Type-Waitlist
+               SET Seed-Idx TO 1
+               SEARCH Seed-Entry
+                   WHEN Seed-Section-Code (Seed-Idx) = Regi-Code
+                       IF Regi-Type-Waitlist
+                           ADD 1 TO Es-Waitlist-Count (Seed-Idx)
+                           ADD 1 TO Es-Total-Waitlist-Count
+                       ELSE
+                           ADD 1 TO Es-Section-Count (Seed-Idx)
+                           ADD 1 TO Es-Total-Section-Count
+                       END-IF
+               END-SEARCH
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *================================================================
+      * 3000-PRINT-REPORT -- WRITE THE HEADCOUNT REPORT
+      *================================================================
+       3000-PRINT-REPORT.
+           MOVE SPACES TO Summ-Line
+           STRING "ENROLLMENT SUMMARY REPORT - " Es-Report-Date-Display
+               DELIMITED BY SIZE INTO Summ-Line
+           WRITE Summ-Line
+
+           MOVE "================================================"
+               TO Summ-Line
+           WRITE Summ-Line
+
+           MOVE SPACES TO Summ-Line
+           STRING "COURSE HEADCOUNTS" DELIMITED BY SIZE INTO Summ-Line
+           WRITE Summ-Line
+
+           PERFORM 3100-PRINT-COURSE-LINE THRU 3100-EXIT
+               VARYING Cr-Idx FROM 1 BY 1 UNTIL Cr-Idx > 11
+
+           MOVE SPACES TO Summ-Line
+           WRITE Summ-Line
+           MOVE SPACES TO Summ-Line
+           STRING "SECTION HEADCOUNTS (ENROLLED / WAITLISTED)"
+               DELIMITED BY SIZE INTO Summ-Line
+           WRITE Summ-Line
+
+           PERFORM 3200-PRINT-SECTION-LINE THRU 3200-EXIT
+               VARYING Seed-Idx FROM 1 BY 1 UNTIL Seed-Idx > 10
+
+           MOVE SPACES TO Summ-Line
+           WRITE Summ-Line
+           MOVE SPACES TO Summ-Line
+           STRING "TOTAL ENROLLED (COURSE LINES) : "
+               Es-Total-Course-Count
+               DELIMITED BY SIZE INTO Summ-Line
+           WRITE Summ-Line
+
+           MOVE SPACES TO Summ-Line
+           STRING "TOTAL SEATED (SECTION LINES)  : "
+               Es-Total-Section-Count
+               DELIMITED BY SIZE INTO Summ-Line
+           WRITE Summ-Line
+
+           MOVE SPACES TO Summ-Line
+           STRING "TOTAL WAITLISTED              : "
+               Es-Total-Waitlist-Count
+               DELIMITED BY SIZE INTO Summ-Line
+           WRITE Summ-Line.
+       3000-EXIT.
+           EXIT.
+
+       3100-PRINT-COURSE-LINE.
+           MOVE SPACES TO Summ-Line
+           STRING Cr-Course-Code (Cr-Idx) "  "
+                  Cr-Course-Name (Cr-Idx) "  "
+                  Es-Course-Count (Cr-Idx)
+               DELIMITED BY SIZE INTO Summ-Line
+           WRITE Summ-Line.
+       3100-EXIT.
+           EXIT.
+
+       3200-PRINT-SECTION-LINE.
+           MOVE SPACES TO Summ-Line
+           STRING Seed-Section-Code (Seed-Idx) "  "
+                  Seed-Section-Label (Seed-Idx) "  "
+                  Es-Section-Count (Seed-Idx) " / "
+                  Es-Waitlist-Count (Seed-Idx)
+               DELIMITED BY SIZE INTO Summ-Line
+           WRITE Summ-Line.
+       3200-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9999-TERMINATE -- CLOSE THE FILES AND STOP THE RUN
+      *================================================================
+       9999-TERMINATE.
+           IF Es-Regi-Status NOT = "35"
+               CLOSE Regi-Form
+           END-IF
+           CLOSE Summary-Report
+           STOP RUN.
+       9999-EXIT.
+           EXIT.
